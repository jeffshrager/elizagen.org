@@ -0,0 +1,42 @@
+      ****************************************************************
+      *    S Y N T A B . C P Y                                       *
+      ****************************************************************
+      *    SYNONYM-TABLE CROSS REFERENCE.  MAPS COMMON PATIENT        *
+      *    PHRASING THAT DOES NOT APPEAR LITERALLY IN                *
+      *    500-KEYWORD-TABLE ONTO THE KEYWORD SLOT NUMBER (1-36)     *
+      *    THAT SHOULD FIRE INSTEAD.  CONSULTED BY                   *
+      *    1000-SCAN-FOR-KEYWORD ONLY WHEN THE LITERAL KEYWORD       *
+      *    SCAN COMES UP EMPTY AT A GIVEN POSITION.                  *
+      ****************************************************************
+
+       01  820-SYNONYM-TABLE-DATA.
+           05  FILLER   PIC X(18)  VALUE "03mom           29".
+           05  FILLER   PIC X(18)  VALUE "03mum           29".
+           05  FILLER   PIC X(18)  VALUE "06mother        29".
+           05  FILLER   PIC X(18)  VALUE "03dad           29".
+           05  FILLER   PIC X(18)  VALUE "06father        29".
+           05  FILLER   PIC X(18)  VALUE "08i cannot      10".
+           05  FILLER   PIC X(18)  VALUE "07can not       10".
+           05  FILLER   PIC X(18)  VALUE "04cant          10".
+           05  FILLER   PIC X(18)  VALUE "02ur            13".
+           05  FILLER   PIC X(18)  VALUE "06i dont        05".
+           05  FILLER   PIC X(18)  VALUE "02im            12".
+           05  FILLER   PIC X(18)  VALUE "05wanna         14".
+           05  FILLER   PIC X(18)  VALUE "03pal           34".
+           05  FILLER   PIC X(18)  VALUE "05buddy         34".
+           05  FILLER   PIC X(18)  VALUE "07machine       35".
+           05  FILLER   PIC X(18)  VALUE "02pc            35".
+           05  FILLER   PIC X(18)  VALUE "06laptop        35".
+           05  FILLER   PIC X(18)  VALUE "04yeah          33".
+           05  FILLER   PIC X(18)  VALUE "03yep           33".
+           05  FILLER   PIC X(18)  VALUE "04nope          28".
+           05  FILLER   PIC X(18)  VALUE "03nah           28".
+           05  FILLER   PIC X(18)  VALUE "04hiya          26".
+           05  FILLER   PIC X(18)  VALUE "05howdy         25".
+
+       01  820-SYNONYM-TABLE REDEFINES 820-SYNONYM-TABLE-DATA.
+           05  820-SYNONYM-ENTRY       OCCURS 23 TIMES
+                                       INDEXED BY 820-S.
+               10  820-SYN-LEN             PIC 9(02).
+               10  820-SYN-PHRASE          PIC X(14).
+               10  820-SYN-KEYWORD-NUM     PIC 9(02).
