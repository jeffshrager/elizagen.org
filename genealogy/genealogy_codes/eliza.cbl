@@ -36,18 +36,106 @@
 
        FILE-CONTROL.
 
+           SELECT TRANSCRIPT-FILE
+               ASSIGN TO "TRANSCRIPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-TRANSCRIPT-STATUS.
+
+           SELECT OPTIONAL TRANSACTIONS-FILE
+               ASSIGN TO "TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-TRANSACTIONS-STATUS.
+
+           SELECT PRINT-FILE
+               ASSIGN TO "PRINTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-PRINT-STATUS.
+
+           SELECT OPTIONAL KEYWORD-MAINT-FILE
+               ASSIGN DYNAMIC 100-KEYWORD-MAINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-KEYWORD-MAINT-STATUS.
+
+           SELECT OPTIONAL REPLY-MAINT-FILE
+               ASSIGN DYNAMIC 100-REPLY-MAINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-REPLY-MAINT-STATUS.
+
+           SELECT OPTIONAL REPLY-CKPT-FILE
+               ASSIGN TO "REPLCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-REPLY-CKPT-STATUS.
+
+           SELECT ALERT-LOG-FILE
+               ASSIGN TO "ALERTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-ALERT-LOG-STATUS.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS 900-EXTRACT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD               PIC X(202).
+
+       FD  TRANSACTIONS-FILE.
+       01  TRANSACTIONS-RECORD             PIC X(80).
+
+       FD  KEYWORD-MAINT-FILE.
+       01  KEYWORD-MAINT-RECORD.
+           05  KM-KW-LEN                   PIC 9(02).
+           05  KM-KEYWORD                  PIC X(14).
+
+       FD  REPLY-MAINT-FILE.
+       01  REPLY-MAINT-RECORD.
+           05  RM-REPLY-LENGTH             PIC 9(02).
+           05  RM-REPLY                    PIC X(58).
+
+       FD  REPLY-CKPT-FILE.
+       01  REPLY-CKPT-RECORD               PIC 9(04).
+
+       FD  ALERT-LOG-FILE.
+       01  ALERT-LOG-RECORD                PIC X(122).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD                    PIC X(166).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(192).
+
        WORKING-STORAGE SECTION.
 
        01  100-PROGRAM-FLAGS.
            05  100-EOF-FLAG                PIC X(01)   VALUE SPACE.
                88  88-100-ALL-DONE                     VALUE "Y".
+           05  100-BATCH-MODE-FLAG         PIC X(01)   VALUE "N".
+               88  88-100-BATCH-MODE                   VALUE "Y".
+           05  100-KEYWORD-MAINT-EOF-FLAG  PIC X(01)   VALUE SPACE.
+               88  88-100-KEYWORD-MAINT-EOF            VALUE "Y".
+           05  100-REPLY-MAINT-EOF-FLAG    PIC X(01)   VALUE SPACE.
+               88  88-100-REPLY-MAINT-EOF              VALUE "Y".
+           05  100-REPLY-CKPT-EOF-FLAG     PIC X(01)   VALUE SPACE.
+               88  88-100-REPLY-CKPT-EOF               VALUE "Y".
+           05  100-CRISIS-FLAG             PIC X(01)   VALUE SPACE.
+               88  88-100-CRISIS-FOUND                 VALUE "Y".
+               88  88-100-CRISIS-NOT-FOUND             VALUE SPACE.
            05  100-KEYWORD-FLAG            PIC X(01)   VALUE SPACE.
                88  88-100-KEYWORD-FOUND                VALUE "Y".
                88  88-100-KEYWORD-NOT-FOUND            VALUE "N".
+           05  100-REPLY-ROW-COUNT-FLAG    PIC X(01)   VALUE "N".
+               88  88-100-REPLY-ROW-COUNT-OK           VALUE "Y".
+           05  100-REPLY-ROWS-LOADED       PIC 9(03)   VALUE ZERO.
+           05  100-PERSONA-CODE            PIC X(04)   VALUE "THER".
+               88  88-100-PERSONA-THERAPIST            VALUE "THER".
+               88  88-100-PERSONA-CAREER               VALUE "CRER".
+           05  100-KEYWORD-MAINT-FILENAME  PIC X(12)  VALUE "KEYWDTHER".
+           05  100-REPLY-MAINT-FILENAME    PIC X(12)  VALUE "REPLYTHER".
+           05  100-SESSION-ID              PIC X(14)  VALUE SPACES.
 
        01  200-USER-INPUT                  PIC X(80)   VALUE SPACES.
 
@@ -63,7 +151,15 @@
 
        01  300-PROGRAM-CONSTANTS.
            05  300-MAX-KEYWORD-ENTRIES     PIC S9(4)   COMP VALUE +36.
+           05  300-MAX-REPLY-ENTRIES       PIC S9(4)   COMP VALUE +112.
+           05  300-MAX-CRISIS-ENTRIES      PIC S9(4)   COMP VALUE +8.
+           05  300-MAX-SYNONYM-ENTRIES     PIC S9(4)   COMP VALUE +23.
            05  300-MAX-SCAN-LEN            PIC S9(4)   COMP VALUE +30.
+      *    80 (210-USER-INPUT-LC WIDTH) MINUS 11 (LONGEST ENTRY IN
+      *    800-CRISIS-PHRASE-TABLE) PLUS 1, SO THE SCAN CAN REACH
+      *    ANY POSITION A CRISIS PHRASE COULD START WITHOUT THE
+      *    REFERENCE MODIFICATION BELOW RUNNING PAST THE FIELD.
+           05  300-MAX-CRISIS-SCAN-LEN     PIC S9(4)   COMP VALUE +70.
            05  300-SHUT                    PIC X(04)   VALUE "shut".
            05  300-ASTERISK                PIC X(01)   VALUE "*".
 
@@ -127,18 +223,22 @@
            05 520-CHI-IN                   PIC X(03)   VALUE "chi". 
            05 520-HIT-IN                   PIC X(03)   VALUE "hit". 
            05 520-OUR-IN                   PIC X(03)   VALUE "our".
-           05 520-QMARK-IN                 PIC X(02)   VALUE "? ".  
-           05 520-XMARK-IN                 PIC X(02)   VALUE "! ".  
-           05 520-FSTOP-IN                 PIC X(02)   VALUE ". ".  
-
-           05 520-THING-OUT                PIC X(05)   VALUE "th!ng". 
-           05 520-HIGH-OUT                 PIC X(04)   VALUE "h!gh". 
-           05 520-SHI-OUT                  PIC X(03)   VALUE "sh!". 
-           05 520-CHI-OUT                  PIC X(03)   VALUE "ch!". 
-           05 520-HIT-OUT                  PIC X(03)   VALUE "h!t". 
-           05 520-OUR-OUT                  PIC X(03)   VALUE "0ur". 
-           05 520-QMARK-OUT                PIC X(02)   VALUE "  ".  
-           05 520-FSTOP-OUT                PIC X(02)   VALUE "  ".  
+           05 520-SURE-IN                  PIC X(04)   VALUE "sure".
+           05 520-TIME-IN                  PIC X(04)   VALUE "time".
+           05 520-QMARK-IN                 PIC X(02)   VALUE "? ".
+           05 520-XMARK-IN                 PIC X(02)   VALUE "! ".
+           05 520-FSTOP-IN                 PIC X(02)   VALUE ". ".
+
+           05 520-THING-OUT                PIC X(05)   VALUE "th!ng".
+           05 520-HIGH-OUT                 PIC X(04)   VALUE "h!gh".
+           05 520-SHI-OUT                  PIC X(03)   VALUE "sh!".
+           05 520-CHI-OUT                  PIC X(03)   VALUE "ch!".
+           05 520-HIT-OUT                  PIC X(03)   VALUE "h!t".
+           05 520-OUR-OUT                  PIC X(03)   VALUE "0ur".
+           05 520-SURE-OUT                 PIC X(04)   VALUE "su#e".
+           05 520-TIME-OUT                 PIC X(04)   VALUE "t!me".
+           05 520-QMARK-OUT                PIC X(02)   VALUE "  ".
+           05 520-FSTOP-OUT                PIC X(02)   VALUE "  ".
 
            05 520-ARE-IN                   PIC X(05)   VALUE " are ". 
            05 520-WERE-IN                  PIC X(06)   VALUE " were ".
@@ -450,9 +550,95 @@
            05  600-GOODBYE-MESSAGE         PIC X(40)   VALUE
                "If that's how you feel--goodbye...".
 
+           05  600-CAREER-INITIAL-MESSAGE  PIC X(40)   VALUE
+               "Hi!  I'm your career coach.  What's on".
+
+           05  600-CAREER-GOODBYE-MESSAGE  PIC X(40)   VALUE
+               "Good luck out there--goodbye...".
+
            05  600-NO-REPEAT-MSG           PIC X(32)   VALUE
                "Please don't repeat yourself!".
 
+       01  700-KEYWORD-STATS.
+           05  700-KEYWORD-HIT-COUNT   OCCURS 36 TIMES
+                                       INDEXED BY 700-K
+                                       PIC 9(05) COMP.
+
+       01  750-SESSION-STATS.
+           05  750-TOTAL-TURN-COUNT        PIC 9(05) COMP VALUE ZERO.
+           05  750-KEYWORD-HIT-TURNS       PIC 9(05) COMP VALUE ZERO.
+           05  750-NOKEYFOUND-TURNS        PIC 9(05) COMP VALUE ZERO.
+           05  750-LONGEST-INPUT-LEN       PIC 9(05) COMP VALUE ZERO.
+           05  750-LONGEST-INPUT           PIC X(80)   VALUE SPACES.
+           05  750-WORK-LEN                PIC 9(05) COMP VALUE ZERO.
+
+       01  800-CRISIS-PHRASE-TABLE-DATA.
+           05  FILLER   PIC X(16)  VALUE "11kill myself ".
+           05  FILLER   PIC X(16)  VALUE "07suicide ".
+           05  FILLER   PIC X(16)  VALUE "11end my life ".
+           05  FILLER   PIC X(16)  VALUE "11hurt myself ".
+           05  FILLER   PIC X(16)  VALUE "11want to die ".
+           05  FILLER   PIC X(16)  VALUE "11harm myself ".
+           05  FILLER   PIC X(16)  VALUE "09self harm ".
+           05  FILLER   PIC X(16)  VALUE "10cut myself ".
+
+       01  800-CRISIS-PHRASE-TABLE
+               REDEFINES 800-CRISIS-PHRASE-TABLE-DATA.
+           05  800-CRISIS-ENTRY        OCCURS 8 TIMES
+                                       INDEXED BY 800-K.
+               10  800-CP-LEN              PIC 9(02).
+               10  800-CRISIS-PHRASE       PIC X(14).
+
+       COPY SYNTAB.
+
+       01  900-FILE-STATUS-FIELDS.
+           05  900-TRANSCRIPT-STATUS       PIC X(02)   VALUE "00".
+               88  88-900-TRANSCRIPT-OK                VALUE "00".
+           05  900-TRANSACTIONS-STATUS     PIC X(02)   VALUE "00".
+               88  88-900-TRANSACTIONS-PRESENT         VALUE "00".
+           05  900-PRINT-STATUS            PIC X(02)   VALUE "00".
+               88  88-900-PRINT-OK                     VALUE "00".
+           05  900-KEYWORD-MAINT-STATUS    PIC X(02)   VALUE "00".
+               88  88-900-KEYWORD-MAINT-PRESENT        VALUE "00".
+           05  900-REPLY-MAINT-STATUS      PIC X(02)   VALUE "00".
+               88  88-900-REPLY-MAINT-PRESENT          VALUE "00".
+           05  900-REPLY-CKPT-STATUS       PIC X(02)   VALUE "00".
+               88  88-900-REPLY-CKPT-PRESENT           VALUE "00".
+           05  900-ALERT-LOG-STATUS        PIC X(02)   VALUE "00".
+               88  88-900-ALERT-LOG-OK                 VALUE "00".
+           05  900-EXTRACT-STATUS          PIC X(02)   VALUE "00".
+               88  88-900-EXTRACT-OK                   VALUE "00".
+
+       01  910-TRANSCRIPT-LINE.
+           05  FILLER                      PIC X(07)   VALUE "INPUT: ".
+           05  TR-INPUT                    PIC X(80).
+           05  FILLER                      PIC X(03)   VALUE " | ".
+           05  FILLER                      PIC X(09) VALUE "KEYWORD: ".
+           05  TR-KEYWORD                  PIC X(14).
+           05  FILLER                      PIC X(03)   VALUE " | ".
+           05  FILLER                      PIC X(07)   VALUE "REPLY: ".
+           05  TR-REPLY                    PIC X(79).
+
+       01  920-PRINT-LINE.
+           05  FILLER                      PIC X(04)   VALUE "IN: ".
+           05  PR-INPUT                    PIC X(80).
+           05  FILLER                      PIC X(03)   VALUE " | ".
+           05  PR-REPLY                    PIC X(79).
+
+       01  930-ALERT-LOG-LINE.
+           05  FILLER                  PIC X(11) VALUE "ALERT TIME:".
+           05  AL-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X(03)   VALUE " | ".
+           05  FILLER                      PIC X(07)   VALUE "INPUT: ".
+           05  AL-INPUT                    PIC X(80).
+
+       01  940-EXTRACT-LINE.
+           05  EX-SESSION-ID               PIC X(14).
+           05  EX-TURN-NUMBER              PIC 9(05).
+           05  EX-KEYWORD                  PIC X(14).
+           05  EX-TRANSLATED-INPUT         PIC X(80).
+           05  EX-REPLY                    PIC X(79).
+
        PROCEDURE DIVISION.
 
       ****************************************************************
@@ -467,31 +653,342 @@
 
            DISPLAY SPACE
            MOVE SPACE                  TO 100-EOF-FLAG
+           INITIALIZE 700-KEYWORD-STATS
+           INITIALIZE 750-SESSION-STATS
+           MOVE FUNCTION CURRENT-DATE (1:14) TO 100-SESSION-ID
+           PERFORM 0050-OPEN-TRANSACTIONS-FILE
+           PERFORM 0040-SELECT-PERSONA
+           PERFORM 0060-LOAD-KEYWORD-MAINT-TABLE
+           PERFORM 0070-LOAD-REPLY-MAINT-TABLE
+           PERFORM 0080-LOAD-REPLY-CHECKPOINT
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF NOT 88-900-TRANSCRIPT-OK
+               OPEN OUTPUT TRANSCRIPT-FILE
+           END-IF
+           OPEN EXTEND EXTRACT-FILE
+           IF NOT 88-900-EXTRACT-OK
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           OPEN EXTEND ALERT-LOG-FILE
+           IF NOT 88-900-ALERT-LOG-OK
+               OPEN OUTPUT ALERT-LOG-FILE
+           END-IF
            DISPLAY 600-INITIAL-MESSAGE
            PERFORM UNTIL 88-100-ALL-DONE
-               ACCEPT 200-USER-INPUT
-               MOVE FUNCTION LOWER-CASE (200-USER-INPUT)
+               PERFORM 0100-GET-USER-INPUT
+               IF NOT 88-100-ALL-DONE
+                   MOVE FUNCTION LOWER-CASE (200-USER-INPUT)
                                        TO 210-USER-INPUT-LC
-               IF 210-USER-INPUT-LC (1:4) = 300-SHUT
-                   SET 88-100-ALL-DONE TO TRUE
-                   DISPLAY 600-GOODBYE-MESSAGE
-               ELSE
-                   IF 210-USER-INPUT-LC = 220-LAST-USER-INPUT
-                       DISPLAY 600-NO-REPEAT-MSG
+                   IF 210-USER-INPUT-LC (1:4) = 300-SHUT
+                       SET 88-100-ALL-DONE TO TRUE
+                       DISPLAY 600-GOODBYE-MESSAGE
+                       MOVE SPACES           TO 230-TRANSLATED-INPUT
+                       MOVE 600-GOODBYE-MESSAGE
+                                              TO 240-REPLY
+                       SET 400-HOLD-500-K    TO 300-MAX-KEYWORD-ENTRIES
+                       ADD +1                 TO 750-TOTAL-TURN-COUNT
+                       PERFORM 3050-WRITE-EXTRACT-RECORD
+                       PERFORM 3900-WRITE-TRANSCRIPT-RECORD
+                       IF 88-100-BATCH-MODE
+                           PERFORM 3950-WRITE-PRINT-RECORD
+                       END-IF
+                       PERFORM 3980-UPDATE-SESSION-STATS
                    ELSE
-                       MOVE 210-USER-INPUT-LC 
+                       PERFORM 0900-SCAN-FOR-CRISIS-PHRASE
+                       IF 210-USER-INPUT-LC = 220-LAST-USER-INPUT
+                           DISPLAY 600-NO-REPEAT-MSG
+                           MOVE SPACES       TO 230-TRANSLATED-INPUT
+                           MOVE 600-NO-REPEAT-MSG
+                                              TO 240-REPLY
+                           SET 400-HOLD-500-K
+                                              TO 300-MAX-KEYWORD-ENTRIES
+                           ADD +1             TO 750-TOTAL-TURN-COUNT
+                           PERFORM 3050-WRITE-EXTRACT-RECORD
+                           PERFORM 3900-WRITE-TRANSCRIPT-RECORD
+                           IF 88-100-BATCH-MODE
+                               PERFORM 3950-WRITE-PRINT-RECORD
+                           END-IF
+                           PERFORM 3980-UPDATE-SESSION-STATS
+                       ELSE
+                           MOVE 210-USER-INPUT-LC
                                        TO 220-LAST-USER-INPUT
-                       PERFORM 1000-SCAN-FOR-KEYWORD
-                       IF 400-HOLD-OFFSET > ZERO
-                           PERFORM 2000-TRANSLATE-USER-INPUT
+                           PERFORM 1000-SCAN-FOR-KEYWORD
+                           IF 400-HOLD-OFFSET > ZERO
+                               PERFORM 2000-TRANSLATE-USER-INPUT
+                           ELSE
+                               MOVE SPACES TO 230-TRANSLATED-INPUT
+                           END-IF
+                           PERFORM 3000-BUILD-KEYWORD-REPLY
+                           PERFORM 3900-WRITE-TRANSCRIPT-RECORD
+                           IF 88-100-BATCH-MODE
+                               PERFORM 3950-WRITE-PRINT-RECORD
+                           END-IF
+                           PERFORM 3980-UPDATE-SESSION-STATS
                        END-IF
-                       PERFORM 3000-BUILD-KEYWORD-REPLY
                    END-IF
                END-IF
            END-PERFORM
 
+           PERFORM 9100-DISPLAY-KEYWORD-FREQUENCY-REPORT
+           PERFORM 9150-DISPLAY-SESSION-SUMMARY
+           PERFORM 9200-SAVE-REPLY-CHECKPOINT
+
+           CLOSE TRANSCRIPT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE ALERT-LOG-FILE
+           IF 88-100-BATCH-MODE
+               CLOSE TRANSACTIONS-FILE
+               CLOSE PRINT-FILE
+           END-IF
+
            STOP RUN.
 
+      ****************************************************************
+      *    0 0 4 0 - S E L E C T - P E R S O N A .                   *
+      ****************************************************************
+      *    DETERMINE WHICH PERSONA SCRIPT TO RUN -- THE OPERATOR      *
+      *    CAN PASS THE CODE AS A COMMAND-LINE PARM, OR TYPE IT AT    *
+      *    THE STARTUP PROMPT.  THE CODE SELECTS WHICH KEYWORD AND    *
+      *    REPLY MAINTENANCE FILES 0060/0070 WILL LOAD, SO THE SAME   *
+      *    1000/2000/3000 MATCHING ENGINE CAN DRIVE MORE THAN ONE     *
+      *    FRONT-END VOICE WITHOUT A SEPARATE COPY OF THE PROGRAM.    *
+      *    0050 HAS ALREADY DETERMINED WHETHER THIS IS A BATCH RUN --  *
+      *    AN UNATTENDED BATCH RUN MUST NEVER STALL WAITING ON THE     *
+      *    CONSOLE PROMPT, SO THE PROMPT IS SKIPPED WHEN A             *
+      *    TRANSACTIONS-FILE IS PRESENT AND NO PARM WAS GIVEN; THE     *
+      *    RUN SIMPLY DEFAULTS TO THE THERAPIST SCRIPT.                *
+      ****************************************************************
+
+       0040-SELECT-PERSONA.
+
+           ACCEPT 100-PERSONA-CODE FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE (100-PERSONA-CODE)
+                               TO 100-PERSONA-CODE
+           IF 100-PERSONA-CODE = SPACES
+                   AND NOT 88-100-BATCH-MODE
+               DISPLAY "Persona (THER=Therapist, CRER=Career Coach): "
+                       WITH NO ADVANCING
+               ACCEPT 100-PERSONA-CODE
+               MOVE FUNCTION UPPER-CASE (100-PERSONA-CODE)
+                               TO 100-PERSONA-CODE
+           END-IF
+
+           IF NOT 88-100-PERSONA-THERAPIST
+                   AND NOT 88-100-PERSONA-CAREER
+               SET 88-100-PERSONA-THERAPIST TO TRUE
+           END-IF
+
+           IF 88-100-PERSONA-CAREER
+               MOVE "KEYWDCRER"           TO 100-KEYWORD-MAINT-FILENAME
+               MOVE "REPLYCRER"           TO 100-REPLY-MAINT-FILENAME
+               MOVE 600-CAREER-INITIAL-MESSAGE TO 600-INITIAL-MESSAGE
+               MOVE 600-CAREER-GOODBYE-MESSAGE TO 600-GOODBYE-MESSAGE
+           ELSE
+               MOVE "KEYWDTHER"           TO 100-KEYWORD-MAINT-FILENAME
+               MOVE "REPLYTHER"           TO 100-REPLY-MAINT-FILENAME
+           END-IF
+           .
+
+      ****************************************************************
+      *    0 0 5 0 - O P E N - T R A N S A C T I O N S - F I L E .   *
+      ****************************************************************
+      *    IF A TRANSACTIONS-FILE IS PRESENT, SWITCH TO BATCH MODE   *
+      *    AND OPEN THE PRINT FILE THAT WILL RECEIVE THE MATCHED     *
+      *    REPLIES.  OTHERWISE FALL BACK TO THE INTERACTIVE ACCEPT.  *
+      ****************************************************************
+
+       0050-OPEN-TRANSACTIONS-FILE.
+
+           OPEN INPUT TRANSACTIONS-FILE
+           IF 88-900-TRANSACTIONS-PRESENT
+               SET 88-100-BATCH-MODE    TO TRUE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           .
+
+      ****************************************************************
+      *    0 1 0 0 - G E T - U S E R - I N P U T .                   *
+      ****************************************************************
+      *    IN INTERACTIVE MODE, ACCEPT THE NEXT LINE FROM THE        *
+      *    CONSOLE.  IN BATCH MODE, READ THE NEXT LINE FROM THE      *
+      *    TRANSACTIONS-FILE AND SIGNAL END-OF-RUN AT END OF FILE.   *
+      ****************************************************************
+
+       0100-GET-USER-INPUT.
+
+           IF 88-100-BATCH-MODE
+               READ TRANSACTIONS-FILE INTO 200-USER-INPUT
+                   AT END
+                       SET 88-100-ALL-DONE TO TRUE
+               END-READ
+           ELSE
+               ACCEPT 200-USER-INPUT
+           END-IF
+           .
+
+      ****************************************************************
+      *  0 0 6 0 - L O A D - K E Y W O R D - M A I N T - T A B L E . *
+      ****************************************************************
+      *    IF A KEYWORD-MAINT-FILE IS PRESENT, LOAD IT OVER THE      *
+      *    BUILT-IN 500-KEYWORD-TABLE ENTRIES SO CLINICAL STAFF CAN  *
+      *    MAINTAIN THE WORD LIST WITHOUT A RECOMPILE.  IF IT IS     *
+      *    ABSENT, THE COMPILED-IN DEFAULTS ARE LEFT UNTOUCHED.      *
+      ****************************************************************
+
+       0060-LOAD-KEYWORD-MAINT-TABLE.
+
+           OPEN INPUT KEYWORD-MAINT-FILE
+           IF 88-900-KEYWORD-MAINT-PRESENT
+               PERFORM VARYING 500-K FROM +1 BY +1
+                       UNTIL   500-K > 300-MAX-KEYWORD-ENTRIES
+                       OR      88-100-KEYWORD-MAINT-EOF
+                   READ KEYWORD-MAINT-FILE
+                       AT END
+                           SET 88-100-KEYWORD-MAINT-EOF TO TRUE
+                       NOT AT END
+                           MOVE KEYWORD-MAINT-RECORD
+                               TO 500-KEYWORD-ENTRY (500-K)
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE KEYWORD-MAINT-FILE
+           .
+
+      ****************************************************************
+      *  0 0 7 0 - L O A D - R E P L Y - M A I N T - T A B L E .     *
+      ****************************************************************
+      *    IF A REPLY-MAINT-FILE IS PRESENT, LOAD IT OVER THE        *
+      *    BUILT-IN 540-REPLY-TABLE ENTRIES SO CLINICAL STAFF CAN    *
+      *    SOFTEN OR RE-WORD THE CANNED RESPONSES WITHOUT A          *
+      *    RECOMPILE.  IF IT IS ABSENT, THE COMPILED-IN DEFAULTS     *
+      *    ARE LEFT UNTOUCHED.                                       *
+      *    NOTE: 560-REPLY-LOCATER-DATA POINTS AT 540-REPLY-TABLE    *
+      *    ROWS BY POSITION, NOT BY KEYWORD, SO A MAINTENANCE FILE   *
+      *    MUST SUPPLY ITS ROWS IN THE SAME PER-KEYWORD GROUPING     *
+      *    AND ORDER AS THE COMPILED TABLE OR THE LOCATER RANGES     *
+      *    WILL POINT AT THE WRONG REPLIES FOR THE REST OF THE RUN.  *
+      *    A FILE DOES NOT HAVE TO SUPPLY ALL 300-MAX-REPLY-ENTRIES  *
+      *    ROWS -- IT MAY STOP EARLY AND LEAVE THE REMAINING         *
+      *    KEYWORDS ON THE COMPILED DEFAULTS -- BUT IT MUST STOP     *
+      *    EXACTLY ON A 560-REPLY-HI BOUNDARY.  STOPPING PARTWAY     *
+      *    THROUGH A KEYWORD'S GROUP WOULD SPLICE OVERRIDDEN AND     *
+      *    DEFAULT REPLIES INTO THE SAME LOCATER RANGE, SO WARN THE  *
+      *    OPERATOR WHEN THE ROW COUNT DOESN'T LAND ON A BOUNDARY    *
+      *    RATHER THAN FAIL SILENTLY.                                *
+      ****************************************************************
+
+       0070-LOAD-REPLY-MAINT-TABLE.
+
+           OPEN INPUT REPLY-MAINT-FILE
+           IF 88-900-REPLY-MAINT-PRESENT
+               PERFORM VARYING 540-R FROM +1 BY +1
+                       UNTIL   540-R > 300-MAX-REPLY-ENTRIES
+                       OR      88-100-REPLY-MAINT-EOF
+                   READ REPLY-MAINT-FILE
+                       AT END
+                           SET 88-100-REPLY-MAINT-EOF TO TRUE
+                       NOT AT END
+                           MOVE REPLY-MAINT-RECORD
+                               TO 540-REPLY-ENTRY (540-R)
+                   END-READ
+               END-PERFORM
+               COMPUTE 100-REPLY-ROWS-LOADED = 540-R - 1
+               IF 88-100-REPLY-MAINT-EOF
+                   SUBTRACT 1 FROM 100-REPLY-ROWS-LOADED
+               END-IF
+               IF 100-REPLY-ROWS-LOADED = 300-MAX-REPLY-ENTRIES
+                   SET 88-100-REPLY-ROW-COUNT-OK TO TRUE
+               ELSE
+                   PERFORM VARYING 560-L FROM +1 BY +1
+                           UNTIL 560-L > 36
+                       IF 100-REPLY-ROWS-LOADED = 560-REPLY-HI (560-L)
+                           SET 88-100-REPLY-ROW-COUNT-OK TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF NOT 88-100-REPLY-ROW-COUNT-OK
+                   DISPLAY "WARNING: REPLY-MAINT-FILE ROW COUNT "
+                       "DOES NOT END ON A KEYWORD-GROUP BOUNDARY - "
+                       "560-REPLY-LOCATER-DATA RANGES ARE POSITIONAL "
+                       "AND MAY NOW SELECT THE WRONG REPLIES"
+               END-IF
+           END-IF
+           CLOSE REPLY-MAINT-FILE
+           .
+
+      ****************************************************************
+      *  0 0 8 0 - L O A D - R E P L Y - C H E C K P O I N T .       *
+      ****************************************************************
+      *    RELOAD THE REPLY ROUND-ROBIN POINTERS LEFT BY THE LAST    *
+      *    RUN SO THE REPLY ROTATION CARRIES ON SMOOTHLY ACROSS THE  *
+      *    DAILY RESTART INSTEAD OF SNAPPING BACK TO THE LITERAL     *
+      *    STARTING POINT EVERY TIME.                                *
+      ****************************************************************
+
+       0080-LOAD-REPLY-CHECKPOINT.
+
+           OPEN INPUT REPLY-CKPT-FILE
+           IF 88-900-REPLY-CKPT-PRESENT
+               PERFORM VARYING 560-L FROM +1 BY +1
+                       UNTIL   560-L > 300-MAX-KEYWORD-ENTRIES
+                       OR      88-100-REPLY-CKPT-EOF
+                   READ REPLY-CKPT-FILE
+                       AT END
+                           SET 88-100-REPLY-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE REPLY-CKPT-RECORD
+                               TO 560-REPLY-LAST-USED (560-L)
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REPLY-CKPT-FILE
+           .
+
+      ****************************************************************
+      *  0 9 0 0 - S C A N - F O R - C R I S I S - P H R A S E .     *
+      ****************************************************************
+      *    AHEAD OF THE NORMAL KEYWORD SCAN, CHECK THE RAW USER      *
+      *    INPUT FOR A SHORT LIST OF CRISIS PHRASES.  A MATCH WRITES *
+      *    AN ALERT-LOG RECORD SO A SUPERVISOR CAN FOLLOW UP; IT     *
+      *    DOES NOT CHANGE THE REPLY THAT GETS GENERATED.             *
+      ****************************************************************
+
+       0900-SCAN-FOR-CRISIS-PHRASE.
+
+           SET 88-100-CRISIS-NOT-FOUND TO TRUE
+           PERFORM VARYING 400-SUB FROM +1 BY +1
+                   UNTIL   400-SUB > 300-MAX-CRISIS-SCAN-LEN
+                   OR      88-100-CRISIS-FOUND
+               PERFORM VARYING 800-K FROM +1 BY +1
+                       UNTIL   800-K > 300-MAX-CRISIS-ENTRIES
+                       OR      88-100-CRISIS-FOUND
+                   MOVE 800-CP-LEN (800-K)
+                                       TO 400-HOLD-KW-LEN
+                   IF 210-USER-INPUT-LC (400-SUB:400-HOLD-KW-LEN) =
+                           800-CRISIS-PHRASE (800-K)
+                       SET 88-100-CRISIS-FOUND TO TRUE
+                       PERFORM 0950-WRITE-ALERT-LOG
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+      ****************************************************************
+      *    0 9 5 0 - W R I T E - A L E R T - L O G .                 *
+      ****************************************************************
+      *    RECORD THE TIMESTAMP AND RAW USER INPUT FOR A CRISIS      *
+      *    PHRASE HIT SO IT CAN BE REVIEWED OUTSIDE OF THE SESSION.  *
+      ****************************************************************
+
+       0950-WRITE-ALERT-LOG.
+
+           MOVE SPACES                 TO 930-ALERT-LOG-LINE
+           MOVE FUNCTION CURRENT-DATE  TO AL-TIMESTAMP
+           MOVE 200-USER-INPUT         TO AL-INPUT
+           MOVE 930-ALERT-LOG-LINE     TO ALERT-LOG-RECORD
+           WRITE ALERT-LOG-RECORD
+           .
+
       ****************************************************************
       *    1 0 0 0 - S C A N - F O R - K E Y W O R D .               *
       ****************************************************************
@@ -522,6 +1019,21 @@
                        COMPUTE 400-SUB = 400-SCAN-LEN + 1
                    END-IF
                END-PERFORM
+               PERFORM VARYING 820-S FROM +1 BY +1
+                       UNTIL   820-S > 300-MAX-SYNONYM-ENTRIES
+                       OR      88-100-KEYWORD-FOUND
+                   MOVE 820-SYN-LEN (820-S)
+                                       TO 400-HOLD-KW-LEN
+                   IF 210-USER-INPUT-LC (400-SUB:400-HOLD-KW-LEN) =
+                           820-SYN-PHRASE (820-S)
+                       MOVE 820-SYN-KEYWORD-NUM (820-S)
+                                       TO 400-HOLD-500-K
+                       SET 88-100-KEYWORD-FOUND TO TRUE
+                       COMPUTE 400-HOLD-OFFSET =
+                           400-SUB + 400-HOLD-KW-LEN
+                       COMPUTE 400-SUB = 400-SCAN-LEN + 1
+                   END-IF
+               END-PERFORM
            END-PERFORM
 
            IF 88-100-KEYWORD-NOT-FOUND
@@ -530,7 +1042,10 @@
                SET 88-100-KEYWORD-FOUND TO TRUE
            END-IF
 
-           PERFORM 1200-RESTORE-STRING-HI                              
+           SET 700-K                   TO 400-HOLD-500-K
+           ADD +1                      TO 700-KEYWORD-HIT-COUNT (700-K)
+
+           PERFORM 1200-RESTORE-STRING-HI
            .
 
       ****************************************************************
@@ -538,23 +1053,27 @@
       ****************************************************************
       *    WORDS LIKE "THING" AND "HIGH" WERE CAUSING A KEYWORD      *
       *    "HI" MATCH THAT TRIGGERED THE HELLO/HI KEYWORD RESPONSES, *
-      *    SO THEY ARE MASKED HERE TO PREVENT THAT.                  *
+      *    AND "SURE"/"TIME" WERE SIMILARLY TRIGGERING THE "UR"/"IM" *
+      *    SYNONYM ENTRIES IN SYNTAB.CPY, SO THEY ARE ALL MASKED     *
+      *    HERE TO PREVENT THAT.                                     *
       *    ALSO REMOVE TRAILING "?", "!", AND "." CHARACTERS.        *
       ****************************************************************
 
-       1100-MASK-STRING-HI.          
-                                                
-           MOVE FUNCTION SUBSTITUTE 
-               (210-USER-INPUT-LC, 520-THING-IN, 520-THING-OUT, 
-                                   520-HIGH-IN,  520-HIGH-OUT, 
-                                   520-SHI-IN,   520-SHI-OUT,  
-                                   520-CHI-IN,   520-CHI-OUT,  
-                                   520-HIT-IN,   520-HIT-OUT,  
-                                   520-OUR-IN,   520-OUR-OUT, 
-                                   520-QMARK-IN, 520-QMARK-OUT, 
-                                   520-XMARK-IN, 520-QMARK-OUT, 
-                                   520-FSTOP-IN, 520-FSTOP-OUT) 
-                                       TO 250-SUBSTITUTE-WORK 
+       1100-MASK-STRING-HI.
+
+           MOVE FUNCTION SUBSTITUTE
+               (210-USER-INPUT-LC, 520-THING-IN, 520-THING-OUT,
+                                   520-HIGH-IN,  520-HIGH-OUT,
+                                   520-SHI-IN,   520-SHI-OUT,
+                                   520-CHI-IN,   520-CHI-OUT,
+                                   520-HIT-IN,   520-HIT-OUT,
+                                   520-OUR-IN,   520-OUR-OUT,
+                                   520-SURE-IN,  520-SURE-OUT,
+                                   520-TIME-IN,  520-TIME-OUT,
+                                   520-QMARK-IN, 520-QMARK-OUT,
+                                   520-XMARK-IN, 520-QMARK-OUT,
+                                   520-FSTOP-IN, 520-FSTOP-OUT)
+                                       TO 250-SUBSTITUTE-WORK
            MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC    
       ****************************************************************
       *    REMOVE MULTIPLE TRAILING QUESTION MARKS, EXCLAMATION      *
@@ -584,12 +1103,14 @@
        1200-RESTORE-STRING-HI.       
                                                 
            MOVE FUNCTION SUBSTITUTE 
-               (210-USER-INPUT-LC, 520-THING-OUT, 520-THING-IN, 
-                                   520-HIGH-OUT,  520-HIGH-IN, 
-                                   520-SHI-OUT,   520-SHI-IN,  
-                                   520-CHI-OUT,   520-CHI-IN,  
-                                   520-HIT-OUT,   520-HIT-IN,  
-                                   520-OUR-OUT,   520-OUR-IN) 
+               (210-USER-INPUT-LC, 520-THING-OUT, 520-THING-IN,
+                                   520-HIGH-OUT,  520-HIGH-IN,
+                                   520-SHI-OUT,   520-SHI-IN,
+                                   520-CHI-OUT,   520-CHI-IN,
+                                   520-HIT-OUT,   520-HIT-IN,
+                                   520-OUR-OUT,   520-OUR-IN,
+                                   520-SURE-OUT,  520-SURE-IN,
+                                   520-TIME-OUT,  520-TIME-IN)
                                        TO 250-SUBSTITUTE-WORK 
            MOVE 250-SUBSTITUTE-WORK    TO 210-USER-INPUT-LC    
            .
@@ -648,6 +1169,7 @@
 
        3000-BUILD-KEYWORD-REPLY.
 
+           ADD +1                      TO 750-TOTAL-TURN-COUNT
            SET 560-L                   TO 400-HOLD-500-K
            ADD +1                      TO 560-REPLY-LAST-USED (560-L)
            IF 560-REPLY-LAST-USED (560-L) > 560-REPLY-HI (560-L)
@@ -683,7 +1205,33 @@
                END-IF                                                
            END-IF
 
-           DISPLAY 240-REPLY                   
+           DISPLAY 240-REPLY
+
+           PERFORM 3050-WRITE-EXTRACT-RECORD
+           .
+
+      ****************************************************************
+      *    3 0 5 0 - W R I T E - E X T R A C T - R E C O R D .       *
+      ****************************************************************
+      *    ONE FIXED-WIDTH EXTRACT RECORD PER TURN, KEYED BY SESSION  *
+      *    AND TURN NUMBER, SO QA CAN RECONSTRUCT A FULL CONVERSATION *
+      *    FROM THE EXTRACT FILE ALONE.  CALLED FROM 3000 ON A        *
+      *    KEYWORD-MATCHED TURN AND DIRECTLY FROM 0000-MAINLINE ON A  *
+      *    REPEATED-INPUT OR SIGN-OFF TURN, WHERE 400-HOLD-500-K IS   *
+      *    SET TO THE NOKEYFOUND SLOT BEFORE THIS IS CALLED.          *
+      ****************************************************************
+
+       3050-WRITE-EXTRACT-RECORD.
+
+           SET 500-K                   TO 400-HOLD-500-K
+           MOVE SPACES                 TO 940-EXTRACT-LINE
+           MOVE 100-SESSION-ID         TO EX-SESSION-ID
+           MOVE 750-TOTAL-TURN-COUNT   TO EX-TURN-NUMBER
+           MOVE 500-KEYWORD (500-K)    TO EX-KEYWORD
+           MOVE 230-TRANSLATED-INPUT   TO EX-TRANSLATED-INPUT
+           MOVE 240-REPLY              TO EX-REPLY
+           MOVE 940-EXTRACT-LINE       TO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD
            .
 
       ****************************************************************
@@ -714,6 +1262,122 @@
                " with I ",                " with me")       
                                        TO 250-SUBSTITUTE-WORK.  
 
-           MOVE 250-SUBSTITUTE-WORK TO 240-REPLY.              
+           MOVE 250-SUBSTITUTE-WORK TO 240-REPLY.
+
+      ****************************************************************
+      *    3 9 0 0 - W R I T E - T R A N S C R I P T - R E C O R D . *
+      ****************************************************************
+      *    LOG THE RAW USER INPUT, THE KEYWORD THAT WAS HIT, AND THE *
+      *    GENERATED REPLY TO THE TRANSCRIPT FILE SO THE SESSION CAN *
+      *    BE RECONSTRUCTED LATER FOR QA REVIEW.                     *
+      ****************************************************************
+
+       3900-WRITE-TRANSCRIPT-RECORD.
+
+           SET 500-K                   TO 400-HOLD-500-K
+           MOVE SPACES                 TO 910-TRANSCRIPT-LINE
+           MOVE 200-USER-INPUT         TO TR-INPUT
+           MOVE 500-KEYWORD (500-K)    TO TR-KEYWORD
+           MOVE 240-REPLY              TO TR-REPLY
+           MOVE 910-TRANSCRIPT-LINE    TO TRANSCRIPT-RECORD
+           WRITE TRANSCRIPT-RECORD
+           .
+
+      ****************************************************************
+      *    3 9 5 0 - W R I T E - P R I N T - R E C O R D .           *
+      ****************************************************************
+      *    IN BATCH MODE, ECHO THE TRANSACTION AND ITS MATCHED REPLY *
+      *    TO THE PRINT FILE SO THE BACKLOG CAN BE REVIEWED OFFLINE. *
+      ****************************************************************
+
+       3950-WRITE-PRINT-RECORD.
+
+           MOVE SPACES                 TO 920-PRINT-LINE
+           MOVE 200-USER-INPUT         TO PR-INPUT
+           MOVE 240-REPLY              TO PR-REPLY
+           MOVE 920-PRINT-LINE         TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           .
+
+      ****************************************************************
+      *    3 9 8 0 - U P D A T E - S E S S I O N - S T A T S .       *
+      ****************************************************************
+      *    TALLY THIS TURN INTO THE END-OF-SESSION SUMMARY: TOTAL    *
+      *    TURNS, KEYWORD-HIT VS NOKEYFOUND, AND THE LONGEST INPUT.  *
+      ****************************************************************
+
+       3980-UPDATE-SESSION-STATS.
+
+           IF 400-HOLD-500-K = 300-MAX-KEYWORD-ENTRIES
+               ADD +1                  TO 750-NOKEYFOUND-TURNS
+           ELSE
+               ADD +1                  TO 750-KEYWORD-HIT-TURNS
+           END-IF
+           COMPUTE 750-WORK-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (200-USER-INPUT))
+           IF 750-WORK-LEN > 750-LONGEST-INPUT-LEN
+               MOVE 750-WORK-LEN       TO 750-LONGEST-INPUT-LEN
+               MOVE 200-USER-INPUT     TO 750-LONGEST-INPUT
+           END-IF
+           .
+
+      ****************************************************************
+      *  9 1 0 0 - D I S P L A Y - K E Y W O R D - F R E Q U E N C Y *
+      *  - R E P O R T .                                             *
+      ****************************************************************
+      *    SHOW HOW MANY TIMES EACH KEYWORD TABLE ENTRY WAS HIT      *
+      *    DURING THE RUN, INCLUDING THE NOKEYFOUND CATCH-ALL, SO    *
+      *    WE CAN TELL WHICH ENTRIES ARE PULLING THEIR WEIGHT.       *
+      ****************************************************************
+
+       9100-DISPLAY-KEYWORD-FREQUENCY-REPORT.
+
+           DISPLAY SPACE
+           DISPLAY "Keyword Hit Frequency Report"
+           DISPLAY "----------------------------"
+           PERFORM VARYING 500-K FROM +1 BY +1
+                   UNTIL 500-K > 300-MAX-KEYWORD-ENTRIES
+               SET 700-K                TO 500-K
+               DISPLAY 500-KEYWORD (500-K) "  "
+                       700-KEYWORD-HIT-COUNT (700-K)
+           END-PERFORM
+           .
+
+      ****************************************************************
+      *  9 1 5 0 - D I S P L A Y - S E S S I O N - S U M M A R Y .   *
+      ****************************************************************
+      *    SHOW HOW THE SESSION WENT OVERALL: TOTAL TURNS, HOW MANY  *
+      *    HIT A REAL KEYWORD VERSUS FELL THROUGH TO NOKEYFOUND, AND *
+      *    THE SINGLE LONGEST USER INPUT OF THE SESSION.             *
+      ****************************************************************
+
+       9150-DISPLAY-SESSION-SUMMARY.
+
+           DISPLAY SPACE
+           DISPLAY "Session Summary"
+           DISPLAY "---------------"
+           DISPLAY "Total turns      : " 750-TOTAL-TURN-COUNT
+           DISPLAY "Keyword hits     : " 750-KEYWORD-HIT-TURNS
+           DISPLAY "NOKEYFOUND turns : " 750-NOKEYFOUND-TURNS
+           DISPLAY "Longest input    : " 750-LONGEST-INPUT
+           .
+
+      ****************************************************************
+      *  9 2 0 0 - S A V E - R E P L Y - C H E C K P O I N T .       *
+      ****************************************************************
+      *    WRITE OUT THE CURRENT REPLY ROUND-ROBIN POINTERS SO THE   *
+      *    NEXT RUN CAN PICK UP THE ROTATION WHERE THIS ONE LEFT IT. *
+      ****************************************************************
+
+       9200-SAVE-REPLY-CHECKPOINT.
+
+           OPEN OUTPUT REPLY-CKPT-FILE
+           PERFORM VARYING 560-L FROM +1 BY +1
+                   UNTIL 560-L > 300-MAX-KEYWORD-ENTRIES
+               MOVE 560-REPLY-LAST-USED (560-L) TO REPLY-CKPT-RECORD
+               WRITE REPLY-CKPT-RECORD
+           END-PERFORM
+           CLOSE REPLY-CKPT-FILE
+           .
 
        END PROGRAM ELIZA.
